@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: BMIAUDIT
+      * Purpose: One audit record per BMI calculation attempt - who ran
+      * it, when, the height/weight that went in, and the BMI that came
+      * out - so every calculation can be traced back for compliance,
+      * shared by the interactive BMI program and the nightly BMIBATCH
+      * job so the log layout always agrees.
+      ******************************************************************
+           05 AU-USER-ID               PIC X(8).
+           05 AU-JOB-ID                PIC X(8).
+           05 AU-TIMESTAMP             PIC X(14).
+           05 AU-PATIENT-ID            PIC X(6).
+           05 AU-HEIGHT                PIC 999.
+           05 AU-WEIGHT                PIC 999.
+           05 AU-BMI                   PIC 999V99.
