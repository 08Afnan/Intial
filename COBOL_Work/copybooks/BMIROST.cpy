@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: BMIROST
+      * Purpose: One fixed-width roster record read by the BMIBATCH
+      * nightly job - one patient's height and weight per record.
+      ******************************************************************
+           05 BR-PATIENT-ID           PIC X(6).
+           05 BR-HEIGHT                PIC 999.
+           05 BR-WEIGHT                PIC 999.
+      *Units the height/weight were keyed in - E=Inches/Lbs, M=Cm/Kg*
+           05 BR-UNITS-FLAG            PIC X.
