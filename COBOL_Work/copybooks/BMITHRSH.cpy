@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: BMITHRSH
+      * Purpose: Shared CDC Body Mass Index category thresholds, so the
+      * interactive BMI program and the nightly BMIBATCH job always
+      * agree on where Underweight/Normal/Overweight/Obese fall.
+      ******************************************************************
+           05 WS-BMI-UNDERWEIGHT-MAX  PIC 999V99 VALUE 018.49.
+           05 WS-BMI-NORMAL-MAX       PIC 999V99 VALUE 024.99.
+           05 WS-BMI-OVERWEIGHT-MAX   PIC 999V99 VALUE 029.99.
