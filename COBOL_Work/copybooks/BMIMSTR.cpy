@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: BMIMSTR
+      * Purpose: One member demographics master record - name, age and
+      * sex for a patient ID - joined into the BMIBATCH roster so the
+      * report shows who a result belongs to instead of running
+      * anonymous. Sequential (see BmiBatch.cbl note on ISAM support).
+      ******************************************************************
+           05 MM-PATIENT-ID            PIC X(6).
+           05 MM-PATIENT-NAME          PIC X(20).
+           05 MM-AGE                   PIC 99.
+           05 MM-SEX                   PIC X.
