@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: BMIHIST
+      * Purpose: One dated BMI history record per patient visit, so a
+      * patient's BMI trend can be pulled across visits instead of
+      * only seeing today's number. Keyed logically by patient ID +
+      * run date; see BmiBatch.cbl for why this is a sequential
+      * append file rather than a true indexed file on this build.
+      ******************************************************************
+           05 BH-PATIENT-ID            PIC X(6).
+           05 BH-RUN-DATE               PIC X(8).
+           05 BH-HEIGHT                 PIC 999.
+           05 BH-WEIGHT                 PIC 999.
+           05 BH-BMI                    PIC 999V99.
