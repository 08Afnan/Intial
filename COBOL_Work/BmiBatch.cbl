@@ -0,0 +1,730 @@
+      ******************************************************************
+      * Author: Afnan Islam
+      * Date: 2023-05-30
+      * Purpose: Batch entry point for BMI - reads a fixed-width roster
+      * file (one record per patient, height and weight) and loops
+      * until end-of-file, computing a BMI for every record, so a
+      * whole clinic roster can run overnight instead of one patient
+      * at a time at a terminal.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BMIBATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BMI-ROSTER-FILE ASSIGN TO "BMIROST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT BMI-REPORT-FILE ASSIGN TO "BMIRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT BMI-REJECT-FILE ASSIGN TO "BMIREJ.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+      *Same-day care-management extract for obese-range results*
+           SELECT BMI-OBESE-FILE ASSIGN TO "BMIOBES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OBESE-STATUS.
+      *BMIHIST.DAT is a sequential append file, not a true indexed
+      *file - this GnuCOBOL build has no ISAM/VBISAM support compiled
+      *in, so ORGANIZATION INDEXED will not pass the syntax gate here.
+      *Each run's records carry patient ID + run date so a patient's
+      *history can still be pulled by reading/filtering this file.
+           SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+      *Checkpoint file so an abend partway through the roster does not
+      *force a full reprocess - it holds the count of roster records
+      *already read and fully processed
+           SELECT BMI-CHECKPOINT-FILE ASSIGN TO "BMICKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      *Member demographics master, joined by patient ID - see the
+      *BMIHIST.DAT note above on why this is sequential, not indexed*
+           SELECT BMI-MASTER-FILE ASSIGN TO "BMIMSTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+      *Compliance audit log - same sequential-not-indexed note as above*
+           SELECT BMI-AUDIT-FILE ASSIGN TO "BMIAUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BMI-ROSTER-FILE.
+           01 BMI-ROSTER-RECORD.
+       COPY BMIROST.
+       FD BMI-REPORT-FILE.
+           01 BMI-REPORT-LINE PIC X(80).
+       FD BMI-REJECT-FILE.
+           01 BMI-REJECT-LINE PIC X(80).
+       FD BMI-OBESE-FILE.
+           01 BMI-OBESE-LINE PIC X(80).
+       FD BMI-HISTORY-FILE.
+           01 BMI-HISTORY-RECORD.
+       COPY BMIHIST.
+       FD BMI-CHECKPOINT-FILE.
+           01 BMI-CHECKPOINT-RECORD.
+              05 CKPT-RECORDS-READ PIC 9(7).
+              05 CKPT-RECORD-COUNT PIC 9(7).
+              05 CKPT-BMI-TOTAL PIC 9(7)V99.
+              05 CKPT-REJECT-COUNT PIC 9(7).
+       FD BMI-MASTER-FILE.
+           01 BMI-MASTER-RECORD.
+       COPY BMIMSTR.
+       FD BMI-AUDIT-FILE.
+           01 BMI-AUDIT-RECORD.
+       COPY BMIAUDIT.
+       WORKING-STORAGE SECTION.
+      *Numeric attributes for calculation - same names as BmiCalculator*
+           01 HEIGHT_INCHES PIC 999.
+           01 WEIGHT PIC 999.
+           01 BMI PIC 999V99.
+      *End-of-roster switch*
+           01 WS-EOF-SW PIC X VALUE 'N'.
+              88 WS-EOF VALUE 'Y'.
+      *Weight-status category and the shared CDC thresholds it is based on*
+           01 WS-BMI-CATEGORY PIC X(11).
+           01 WS-BMI-THRESHOLDS.
+       COPY BMITHRSH.
+      *Run date and control totals for the report footer*
+           01 WS-RUN-DATE.
+              05 WS-RUN-YYYY PIC 9(4).
+              05 WS-RUN-MM   PIC 99.
+              05 WS-RUN-DD   PIC 99.
+      *Widened to match WS-RECORDS-READ (PIC 9(7)) - a roster can have
+      *more valid or rejected records than a PIC 9(5) counter can hold
+      *without wrapping and corrupting the footer control totals*
+           01 WS-RECORD-COUNT PIC 9(7) VALUE 0.
+           01 WS-BMI-TOTAL PIC 9(7)V99 VALUE 0.
+           01 WS-AVG-BMI PIC 999V99 VALUE 0.
+      *Numeric-edited copies so BMI/average BMI print with a decimal
+      *point in the report, obese extract, and footer instead of the
+      *raw unedited digits*
+           01 WS-BMI-EDIT PIC ZZ9.99.
+           01 WS-AVG-BMI-EDIT PIC ZZ9.99.
+      *Input validation switch and reject reason, so a bad height or
+      *weight is routed to a reject listing instead of abending the
+      *divide in the BMI formula or printing a nonsense result*
+           01 WS-VALID-SW PIC X VALUE 'Y'.
+              88 WS-INPUT-VALID VALUE 'Y'.
+              88 WS-INPUT-INVALID VALUE 'N'.
+           01 WS-REJECT-CODE PIC X(2).
+           01 WS-REJECT-REASON PIC X(46).
+           01 WS-REJECT-COUNT PIC 9(7) VALUE 0.
+      *Status for the roster file - a non-"00" status on a successful
+      *read (e.g. "04" record length mismatch) means the record's
+      *boundaries can't be trusted*
+           01 WS-ROSTER-STATUS PIC XX.
+      *Status for the member master - checked the same way as the
+      *roster file so a missing/misnamed master fails the unattended
+      *overnight run fast and visibly instead of an unhandled abend*
+           01 WS-MASTER-STATUS PIC XX.
+      *Metric entry is converted into HEIGHT_INCHES/WEIGHT before the
+      *usual formula, same as BmiCalculator*
+           01 WS-HEIGHT-CM PIC 999.
+           01 WS-WEIGHT-KG PIC 999.
+      *Status code for the indexed BMI history file*
+           01 WS-HIST-STATUS PIC XX.
+      *Status codes for the report/reject/obese-extract files, needed
+      *so a restart can create-if-missing the same way the history and
+      *audit files do instead of abending on OPEN EXTEND*
+           01 WS-REPORT-STATUS PIC XX.
+           01 WS-REJECT-FILE-STATUS PIC XX.
+           01 WS-OBESE-STATUS PIC XX.
+      *Checkpoint/restart working fields*
+           01 WS-CKPT-STATUS PIC XX.
+           01 WS-CKPT-INTERVAL PIC 9(3) VALUE 25.
+           01 WS-RESTART-COUNT PIC 9(7) VALUE 0.
+           01 WS-RECORDS-READ PIC 9(7) VALUE 0.
+           01 WS-RESTART-SW PIC X VALUE 'N'.
+              88 WS-RESTARTING VALUE 'Y'.
+      *Member demographics master loaded into memory once at start and
+      *searched by patient ID for every roster record*
+           01 WS-MEMBER-TABLE.
+              05 WS-MEMBER-ENTRY OCCURS 500 TIMES INDEXED BY WS-MEM-IDX.
+                 10 WS-MEM-PATIENT-ID PIC X(6).
+                 10 WS-MEM-NAME       PIC X(20).
+                 10 WS-MEM-AGE        PIC 99.
+                 10 WS-MEM-SEX        PIC X.
+           01 WS-MEMBER-COUNT PIC 9(5) VALUE 0.
+           01 WS-PATIENT-NAME PIC X(20).
+           01 WS-PATIENT-AGE PIC 99.
+           01 WS-PATIENT-SEX PIC X.
+      *Age-adjusted weight-status thresholds - geriatric patients get
+      *a slightly higher allowance before Normal tips to Overweight*
+           01 WS-ADJ-NORMAL-MAX PIC 999V99.
+           01 WS-ADJ-OVERWEIGHT-MAX PIC 999V99.
+      *Status code and working fields for the compliance audit log*
+           01 WS-AUDIT-STATUS PIC XX.
+           01 WS-AUDIT-TIMESTAMP.
+              05 WS-AUDIT-DATE PIC 9(8).
+              05 WS-AUDIT-TIME PIC 9(6).
+      *As-submitted height/weight for the audit record, captured
+      *unconditionally before any validation/conversion branching so
+      *a rejected record is never audited with the prior record's
+      *leftover HEIGHT_INCHES/WEIGHT*
+           01 WS-AUDIT-HEIGHT PIC 999.
+           01 WS-AUDIT-WEIGHT PIC 999.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPEN-FILES.
+            PERFORM UNTIL WS-EOF
+                READ BMI-ROSTER-FILE
+                    AT END
+                        SET WS-EOF TO TRUE
+                    NOT AT END
+                        ADD 1 TO WS-RECORDS-READ
+                        IF WS-ROSTER-STATUS = "00"
+                            PERFORM PROCESS-ROSTER-RECORD
+                        ELSE
+                            PERFORM WRITE-ROSTER-LENGTH-REJECT
+                            PERFORM RESYNC-ROSTER-LINE
+                        END-IF
+                        PERFORM CHECKPOINT-IF-DUE
+                END-READ
+            END-PERFORM.
+            PERFORM WRITE-REPORT-FOOTER.
+            PERFORM CLEAR-CHECKPOINT.
+            PERFORM CLOSE-FILES.
+            STOP RUN.
+
+       OPEN-FILES.
+      *A checkpoint left behind by a prior abend means restart from
+      *where that run left off instead of reprocessing the roster*
+            OPEN INPUT BMI-CHECKPOINT-FILE.
+            IF WS-CKPT-STATUS = "00"
+                READ BMI-CHECKPOINT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CKPT-RECORDS-READ TO WS-RESTART-COUNT
+                        IF WS-RESTART-COUNT > 0
+                            SET WS-RESTARTING TO TRUE
+      *Restore the control totals the interrupted run had already
+      *accumulated, so the footer (Request 002) does not silently
+      *drop the pre-restart portion of the roster*
+                            MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+                            MOVE CKPT-BMI-TOTAL TO WS-BMI-TOTAL
+                            MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                        END-IF
+                END-READ
+                CLOSE BMI-CHECKPOINT-FILE
+            END-IF.
+      *Run date is needed for every history record written this run,
+      *including a restarted run that skips WRITE-REPORT-HEADERS*
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+            OPEN INPUT BMI-ROSTER-FILE.
+      *A missing/misnamed roster file must fail the job fast and
+      *visibly instead of leaving an unattended overnight run spinning
+      *forever on an unopened file - FILE STATUS on this SELECT means
+      *GnuCOBOL will not abend the OPEN itself the way it does for
+      *BMI-MASTER-FILE (which has no FILE STATUS clause)*
+            IF WS-ROSTER-STATUS NOT = "00"
+                DISPLAY "FATAL: UNABLE TO OPEN ROSTER FILE BMIROST.DAT"
+                    " - STATUS " WS-ROSTER-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            PERFORM LOAD-MEMBER-MASTER.
+      *Create the history file the first time it is run, then open
+      *it for append so today's records are added after prior visits*
+            OPEN EXTEND BMI-HISTORY-FILE.
+            IF WS-HIST-STATUS NOT = "00"
+                OPEN OUTPUT BMI-HISTORY-FILE
+                CLOSE BMI-HISTORY-FILE
+                OPEN EXTEND BMI-HISTORY-FILE
+            END-IF.
+      *Create the audit log the first time it is run, then open it
+      *for append so every run adds to the same compliance trail*
+            OPEN EXTEND BMI-AUDIT-FILE.
+            IF WS-AUDIT-STATUS NOT = "00"
+                OPEN OUTPUT BMI-AUDIT-FILE
+                CLOSE BMI-AUDIT-FILE
+                OPEN EXTEND BMI-AUDIT-FILE
+            END-IF.
+            IF WS-RESTARTING
+      *Skip the records already processed by the interrupted run and
+      *append to the existing report/reject listings instead of
+      *starting them over - a malformed/overlong line the original
+      *run resynchronized past (RESYNC-ROSTER-LINE) consumed more than
+      *one physical READ for the one logical record WS-RESTART-COUNT
+      *counts, so this skip has to apply the same status-check/resync
+      *logic as the main loop or it lands mid-line and desyncs*
+                PERFORM WS-RESTART-COUNT TIMES
+                    READ BMI-ROSTER-FILE
+                        AT END
+                            SET WS-EOF TO TRUE
+                        NOT AT END
+                            IF WS-ROSTER-STATUS NOT = "00"
+                                PERFORM RESYNC-ROSTER-LINE
+                            END-IF
+                    END-READ
+                END-PERFORM
+                MOVE WS-RESTART-COUNT TO WS-RECORDS-READ
+      *A restart may find the interrupted run never created one of
+      *these (e.g. zero rejects before the abend) - create-if-missing
+      *the same way the history/audit files do instead of abending*
+                OPEN EXTEND BMI-REPORT-FILE
+                IF WS-REPORT-STATUS NOT = "00"
+                    OPEN OUTPUT BMI-REPORT-FILE
+                    CLOSE BMI-REPORT-FILE
+                    OPEN EXTEND BMI-REPORT-FILE
+                END-IF
+                OPEN EXTEND BMI-REJECT-FILE
+                IF WS-REJECT-FILE-STATUS NOT = "00"
+                    OPEN OUTPUT BMI-REJECT-FILE
+                    CLOSE BMI-REJECT-FILE
+                    OPEN EXTEND BMI-REJECT-FILE
+                END-IF
+                OPEN EXTEND BMI-OBESE-FILE
+                IF WS-OBESE-STATUS NOT = "00"
+                    OPEN OUTPUT BMI-OBESE-FILE
+                    CLOSE BMI-OBESE-FILE
+                    OPEN EXTEND BMI-OBESE-FILE
+                END-IF
+            ELSE
+                OPEN OUTPUT BMI-REPORT-FILE
+                OPEN OUTPUT BMI-REJECT-FILE
+                OPEN OUTPUT BMI-OBESE-FILE
+                PERFORM WRITE-REPORT-HEADERS
+            END-IF.
+
+       CHECKPOINT-IF-DUE.
+            IF FUNCTION MOD(WS-RECORDS-READ, WS-CKPT-INTERVAL) = 0
+                PERFORM FLUSH-APPEND-FILES
+                PERFORM WRITE-CHECKPOINT
+            END-IF.
+
+       FLUSH-APPEND-FILES.
+      *OPEN EXTEND seeks to the raw end of the file, not "after the
+      *last complete line" - if a prior run abended mid-WRITE and left
+      *an unterminated trailing line in one of these append files,
+      *the next OPEN EXTEND would glue its first WRITE onto that torn
+      *line with no line boundary between them (no standard LINE
+      *SEQUENTIAL clause can detect a missing terminator on the
+      *existing bytes to guard against this directly). Closing and
+      *reopening every append file right before each checkpoint forces
+      *GnuCOBOL to flush and cleanly terminate the last line actually
+      *written, so a checkpoint only ever marks a position reached by
+      *a confirmed clean close - this bounds the exposure to the
+      *WS-CKPT-INTERVAL records since the previous checkpoint instead
+      *of the whole run*
+            CLOSE BMI-REPORT-FILE.
+            OPEN EXTEND BMI-REPORT-FILE.
+            CLOSE BMI-REJECT-FILE.
+            OPEN EXTEND BMI-REJECT-FILE.
+            CLOSE BMI-OBESE-FILE.
+            OPEN EXTEND BMI-OBESE-FILE.
+            CLOSE BMI-HISTORY-FILE.
+            OPEN EXTEND BMI-HISTORY-FILE.
+            CLOSE BMI-AUDIT-FILE.
+            OPEN EXTEND BMI-AUDIT-FILE.
+
+       WRITE-CHECKPOINT.
+            OPEN OUTPUT BMI-CHECKPOINT-FILE.
+            MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ.
+            MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+            MOVE WS-BMI-TOTAL TO CKPT-BMI-TOTAL.
+            MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+            WRITE BMI-CHECKPOINT-RECORD.
+            CLOSE BMI-CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+      *A clean finish means there is nothing left to restart from*
+            OPEN OUTPUT BMI-CHECKPOINT-FILE.
+            MOVE 0 TO CKPT-RECORDS-READ.
+            MOVE 0 TO CKPT-RECORD-COUNT.
+            MOVE 0 TO CKPT-BMI-TOTAL.
+            MOVE 0 TO CKPT-REJECT-COUNT.
+            WRITE BMI-CHECKPOINT-RECORD.
+            CLOSE BMI-CHECKPOINT-FILE.
+
+       WRITE-REPORT-HEADERS.
+            MOVE SPACES TO BMI-REPORT-LINE.
+            STRING "BMI SCREENING REPORT - RUN DATE: "
+                WS-RUN-MM "/" WS-RUN-DD "/" WS-RUN-YYYY
+                DELIMITED BY SIZE INTO BMI-REPORT-LINE.
+            WRITE BMI-REPORT-LINE.
+            MOVE SPACES TO BMI-REPORT-LINE.
+      *Each literal here is the same width as the field (plus its
+      *following gap literal) it labels in PROCESS-ROSTER-RECORD's
+      *detail-line STRING, so the header lines up with the data
+      *instead of drifting out of alignment with it*
+            STRING "PATIENT ID" DELIMITED BY SIZE
+                "NAME                 " DELIMITED BY SIZE
+                "AGE " DELIMITED BY SIZE
+                "SEX " DELIMITED BY SIZE
+                "HEIGHT  " DELIMITED BY SIZE
+                "WEIGHT" DELIMITED BY SIZE
+                "BMI     " DELIMITED BY SIZE
+                "CATEGORY   " DELIMITED BY SIZE
+                INTO BMI-REPORT-LINE.
+            WRITE BMI-REPORT-LINE.
+
+       LOAD-MEMBER-MASTER.
+      *Read the whole member master into memory once so every roster
+      *record can be matched against it by patient ID*
+            OPEN INPUT BMI-MASTER-FILE.
+      *A missing/misnamed member master is exactly as essential to an
+      *unattended overnight run as the roster file - fail fast and
+      *visibly the same way OPEN-FILES does for BMI-ROSTER-FILE
+      *instead of letting it through to an unhandled runtime abend*
+            IF WS-MASTER-STATUS NOT = "00"
+                DISPLAY "FATAL: UNABLE TO OPEN MEMBER MASTER FILE"
+                    " BMIMSTR.DAT - STATUS " WS-MASTER-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            PERFORM UNTIL WS-EOF
+                READ BMI-MASTER-FILE
+                    AT END
+                        SET WS-EOF TO TRUE
+                    NOT AT END
+      *WS-MEMBER-TABLE is only OCCURS 500 TIMES - stop loading once
+      *full instead of indexing past the table and corrupting memory*
+                        IF WS-MEMBER-COUNT >= 500
+                            DISPLAY "WARNING: MEMBER MASTER EXCEEDS 500"
+                                " - REMAINING RECORDS IGNORED"
+                        ELSE
+                            ADD 1 TO WS-MEMBER-COUNT
+                            MOVE MM-PATIENT-ID
+                                TO WS-MEM-PATIENT-ID(WS-MEMBER-COUNT)
+                            MOVE MM-PATIENT-NAME
+                                TO WS-MEM-NAME(WS-MEMBER-COUNT)
+                            MOVE MM-AGE TO WS-MEM-AGE(WS-MEMBER-COUNT)
+                            MOVE MM-SEX TO WS-MEM-SEX(WS-MEMBER-COUNT)
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE BMI-MASTER-FILE.
+            MOVE 'N' TO WS-EOF-SW.
+
+       FIND-PATIENT-DEMOGRAPHICS.
+            MOVE "UNKNOWN" TO WS-PATIENT-NAME.
+            MOVE 0 TO WS-PATIENT-AGE.
+            MOVE SPACE TO WS-PATIENT-SEX.
+            IF WS-MEMBER-COUNT > 0
+                SET WS-MEM-IDX TO 1
+                SEARCH WS-MEMBER-ENTRY
+                    VARYING WS-MEM-IDX
+                    AT END
+                        CONTINUE
+                    WHEN WS-MEM-PATIENT-ID(WS-MEM-IDX) = BR-PATIENT-ID
+                        MOVE WS-MEM-NAME(WS-MEM-IDX) TO WS-PATIENT-NAME
+                        MOVE WS-MEM-AGE(WS-MEM-IDX) TO WS-PATIENT-AGE
+                        MOVE WS-MEM-SEX(WS-MEM-IDX) TO WS-PATIENT-SEX
+                END-SEARCH
+            END-IF.
+
+       SET-AGE-ADJUSTED-THRESHOLDS.
+      *Geriatric patients get a slightly higher allowance before
+      *Normal tips to Overweight/Obese, and women get a smaller
+      *additional allowance to reflect the higher essential body fat
+      *percentage healthy for their sex at the same BMI*
+            MOVE WS-BMI-NORMAL-MAX TO WS-ADJ-NORMAL-MAX.
+            MOVE WS-BMI-OVERWEIGHT-MAX TO WS-ADJ-OVERWEIGHT-MAX.
+            IF WS-PATIENT-AGE >= 65
+                ADD 2.00 TO WS-ADJ-NORMAL-MAX
+                ADD 2.00 TO WS-ADJ-OVERWEIGHT-MAX
+            END-IF.
+            IF WS-PATIENT-SEX = 'F'
+                ADD 1.00 TO WS-ADJ-NORMAL-MAX
+                ADD 1.00 TO WS-ADJ-OVERWEIGHT-MAX
+            END-IF.
+
+       PROCESS-ROSTER-RECORD.
+            PERFORM FIND-PATIENT-DEMOGRAPHICS.
+      *Capture the as-submitted height/weight for the audit record
+      *before any validation/conversion branching, so a record
+      *rejected before HEIGHT_INCHES/WEIGHT are assigned is still
+      *audited with its own input, not the previous record's*
+            MOVE BR-HEIGHT TO WS-AUDIT-HEIGHT.
+            MOVE BR-WEIGHT TO WS-AUDIT-WEIGHT.
+      *Accept lower-case e/m the same way the interactive program
+      *does, so the same roster feed is not rejected in batch only
+      *because of letter case*
+            IF BR-UNITS-FLAG = 'e'
+                MOVE 'E' TO BR-UNITS-FLAG
+            END-IF.
+            IF BR-UNITS-FLAG = 'm'
+                MOVE 'M' TO BR-UNITS-FLAG
+            END-IF.
+            IF BR-UNITS-FLAG NOT = 'E' AND BR-UNITS-FLAG NOT = 'M'
+                SET WS-INPUT-INVALID TO TRUE
+                MOVE 'U1' TO WS-REJECT-CODE
+                MOVE 'INVALID UNITS FLAG - MUST BE E OR M'
+                    TO WS-REJECT-REASON
+            ELSE
+                IF BR-UNITS-FLAG = 'M'
+                    PERFORM VALIDATE-AND-CONVERT-METRIC
+                ELSE
+                    MOVE BR-HEIGHT TO HEIGHT_INCHES
+                    MOVE BR-WEIGHT TO WEIGHT
+                    PERFORM VALIDATE-HEIGHT-WEIGHT
+                END-IF
+            END-IF.
+            IF WS-INPUT-VALID
+      *Calculation of BMI - the validated height/weight ranges can
+      *still produce a result over BMI's 999.99 ceiling (e.g. height
+      *20in/weight 700lb = 1230.25), so guard the COMPUTE itself
+      *instead of trusting VALIDATE-HEIGHT-WEIGHT to have caught it*
+                COMPUTE BMI =
+                    WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES)
+                    ON SIZE ERROR
+                        SET WS-INPUT-INVALID TO TRUE
+                        MOVE 'B1' TO WS-REJECT-CODE
+                        MOVE 'BMI OUT OF RANGE - EXCEEDS MAXIMUM'
+                            TO WS-REJECT-REASON
+                END-COMPUTE
+            END-IF.
+            IF WS-INPUT-VALID
+                PERFORM DETERMINE-BMI-CATEGORY
+                ADD 1 TO WS-RECORD-COUNT
+                ADD BMI TO WS-BMI-TOTAL
+                MOVE BMI TO WS-BMI-EDIT
+                MOVE SPACES TO BMI-REPORT-LINE
+                STRING BR-PATIENT-ID DELIMITED BY SIZE
+                    "    " DELIMITED BY SIZE
+                    WS-PATIENT-NAME DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    WS-PATIENT-AGE DELIMITED BY SIZE
+                    "  " DELIMITED BY SIZE
+                    WS-PATIENT-SEX DELIMITED BY SIZE
+                    "   " DELIMITED BY SIZE
+                    HEIGHT_INCHES DELIMITED BY SIZE
+                    "     " DELIMITED BY SIZE
+                    WEIGHT DELIMITED BY SIZE
+                    "   " DELIMITED BY SIZE
+                    WS-BMI-EDIT DELIMITED BY SIZE
+                    "  " DELIMITED BY SIZE
+                    WS-BMI-CATEGORY DELIMITED BY SIZE
+                    INTO BMI-REPORT-LINE
+                WRITE BMI-REPORT-LINE
+                PERFORM WRITE-HISTORY-RECORD
+      *Request 008 calls out the absolute clinical obesity threshold,
+      *not the age/sex-adjusted category used for the printed report -
+      *gate the extract on the raw CDC cutoff so a patient whose
+      *adjustment softens their printed category to Overweight still
+      *reaches care management the same day*
+                IF BMI > WS-BMI-OVERWEIGHT-MAX
+                    PERFORM WRITE-OBESE-EXTRACT
+                END-IF
+            ELSE
+                MOVE 0 TO BMI
+                PERFORM WRITE-REJECT-LINE
+            END-IF.
+            PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+      *One audit record per calculation attempt, valid or rejected,
+      *for compliance traceability*
+            ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-AUDIT-TIME FROM TIME.
+            MOVE SPACES TO BMI-AUDIT-RECORD.
+            ACCEPT AU-USER-ID FROM ENVIRONMENT "USER".
+            MOVE "BMIBATCH" TO AU-JOB-ID.
+            MOVE WS-AUDIT-TIMESTAMP TO AU-TIMESTAMP.
+            MOVE BR-PATIENT-ID TO AU-PATIENT-ID.
+            MOVE WS-AUDIT-HEIGHT TO AU-HEIGHT.
+            MOVE WS-AUDIT-WEIGHT TO AU-WEIGHT.
+            MOVE BMI TO AU-BMI.
+            WRITE BMI-AUDIT-RECORD.
+            IF WS-AUDIT-STATUS NOT = "00"
+                DISPLAY "WARNING: AUDIT WRITE FAILED - STATUS "
+                    WS-AUDIT-STATUS " FOR PATIENT " BR-PATIENT-ID
+            END-IF.
+
+       WRITE-OBESE-EXTRACT.
+      *Same-day extract so care management can follow up on obese-
+      *range results without waiting on the full printed report*
+            MOVE BMI TO WS-BMI-EDIT.
+            MOVE SPACES TO BMI-OBESE-LINE.
+            STRING BR-PATIENT-ID DELIMITED BY SIZE
+                "    " DELIMITED BY SIZE
+                WS-PATIENT-NAME DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                WS-PATIENT-AGE DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                WS-PATIENT-SEX DELIMITED BY SIZE
+                "   " DELIMITED BY SIZE
+                HEIGHT_INCHES DELIMITED BY SIZE
+                "     " DELIMITED BY SIZE
+                WEIGHT DELIMITED BY SIZE
+                "   " DELIMITED BY SIZE
+                WS-BMI-EDIT DELIMITED BY SIZE
+                INTO BMI-OBESE-LINE.
+            WRITE BMI-OBESE-LINE.
+
+       WRITE-HISTORY-RECORD.
+      *Keep a dated record of this calculation for trend reporting*
+            MOVE BR-PATIENT-ID TO BH-PATIENT-ID.
+            MOVE WS-RUN-DATE TO BH-RUN-DATE.
+            MOVE HEIGHT_INCHES TO BH-HEIGHT.
+            MOVE WEIGHT TO BH-WEIGHT.
+            MOVE BMI TO BH-BMI.
+            WRITE BMI-HISTORY-RECORD.
+            IF WS-HIST-STATUS NOT = "00"
+                DISPLAY "WARNING: HISTORY WRITE FAILED - STATUS "
+                    WS-HIST-STATUS " FOR PATIENT " BH-PATIENT-ID
+            END-IF.
+
+       VALIDATE-AND-CONVERT-METRIC.
+      *Guard the metric entry itself before converting - otherwise a
+      *wildly out-of-range kg/cm value can overflow WEIGHT/HEIGHT_INCHES
+      *PIC 999 on conversion, truncate to a plausible-looking number,
+      *and slip past VALIDATE-HEIGHT-WEIGHT undetected*
+            MOVE BR-HEIGHT TO WS-HEIGHT-CM.
+            MOVE BR-WEIGHT TO WS-WEIGHT-KG.
+            IF WS-HEIGHT-CM < 50 OR WS-HEIGHT-CM > 244
+                SET WS-INPUT-INVALID TO TRUE
+                MOVE 'M1' TO WS-REJECT-CODE
+                MOVE 'METRIC HEIGHT OUT OF RANGE - MUST BE 50-244 CM'
+                    TO WS-REJECT-REASON
+            ELSE
+                IF WS-WEIGHT-KG < 1 OR WS-WEIGHT-KG > 317
+                    SET WS-INPUT-INVALID TO TRUE
+                    MOVE 'M2' TO WS-REJECT-CODE
+                    MOVE 'METRIC WEIGHT OUT OF RANGE - MUST BE 1-317 KG'
+                        TO WS-REJECT-REASON
+                ELSE
+      *Convert metric entry to inches/pounds before the usual formula*
+                    COMPUTE HEIGHT_INCHES ROUNDED = WS-HEIGHT-CM / 2.54
+                    COMPUTE WEIGHT ROUNDED = WS-WEIGHT-KG * 2.20462
+                    PERFORM VALIDATE-HEIGHT-WEIGHT
+                END-IF
+            END-IF.
+
+       VALIDATE-HEIGHT-WEIGHT.
+      *Guard the divide in the BMI formula and reject nonsense input*
+            IF HEIGHT_INCHES < 20 OR HEIGHT_INCHES > 96
+                SET WS-INPUT-INVALID TO TRUE
+                MOVE 'H1' TO WS-REJECT-CODE
+                MOVE 'HEIGHT OUT OF RANGE - MUST BE 20-96 INCHES'
+                    TO WS-REJECT-REASON
+            ELSE
+                IF WEIGHT < 1 OR WEIGHT > 700
+                    SET WS-INPUT-INVALID TO TRUE
+                    MOVE 'W1' TO WS-REJECT-CODE
+                    MOVE 'WEIGHT OUT OF RANGE - MUST BE 1-700 POUNDS'
+                        TO WS-REJECT-REASON
+                ELSE
+                    SET WS-INPUT-VALID TO TRUE
+                END-IF
+            END-IF.
+
+       WRITE-REJECT-LINE.
+            ADD 1 TO WS-REJECT-COUNT.
+            MOVE SPACES TO BMI-REJECT-LINE.
+            STRING BR-PATIENT-ID DELIMITED BY SIZE
+                "  REASON CODE: " DELIMITED BY SIZE
+                WS-REJECT-CODE DELIMITED BY SIZE
+                " - " DELIMITED BY SIZE
+                WS-REJECT-REASON DELIMITED BY SIZE
+                INTO BMI-REJECT-LINE.
+            WRITE BMI-REJECT-LINE.
+
+       WRITE-ROSTER-LENGTH-REJECT.
+      *A non-"00" status on an otherwise-successful read means the
+      *record did not match BMIROST's fixed length, so its fields
+      *(including BR-PATIENT-ID) cannot be trusted - route it to the
+      *reject listing by record number instead of processing garbled
+      *data or letting the extra/missing bytes desync later reads*
+            ADD 1 TO WS-REJECT-COUNT.
+            MOVE SPACES TO BMI-REJECT-LINE.
+            STRING "RECORD #" DELIMITED BY SIZE
+                WS-RECORDS-READ DELIMITED BY SIZE
+                "  REASON CODE: L1 - ROSTER RECORD LENGTH"
+                " ERROR - STATUS " DELIMITED BY SIZE
+                WS-ROSTER-STATUS DELIMITED BY SIZE
+                INTO BMI-REJECT-LINE.
+            WRITE BMI-REJECT-LINE.
+            PERFORM WRITE-LENGTH-REJECT-AUDIT.
+
+       WRITE-LENGTH-REJECT-AUDIT.
+      *Request 009 wants a trace of every calculation attempt - a
+      *record that failed the fixed-length check is exactly the kind
+      *of attempt compliance would need a trace of, not just the
+      *records that parsed cleanly. Its fields (including
+      *BR-PATIENT-ID) can't be trusted, so log it with a placeholder
+      *patient id and zeroed height/weight/BMI instead of the garbled
+      *record content*
+            ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-AUDIT-TIME FROM TIME.
+            MOVE SPACES TO BMI-AUDIT-RECORD.
+            ACCEPT AU-USER-ID FROM ENVIRONMENT "USER".
+            MOVE "BMIBATCH" TO AU-JOB-ID.
+            MOVE WS-AUDIT-TIMESTAMP TO AU-TIMESTAMP.
+            MOVE "LENERR" TO AU-PATIENT-ID.
+            MOVE 0 TO AU-HEIGHT.
+            MOVE 0 TO AU-WEIGHT.
+            MOVE 0 TO AU-BMI.
+            WRITE BMI-AUDIT-RECORD.
+            IF WS-AUDIT-STATUS NOT = "00"
+                DISPLAY "WARNING: AUDIT WRITE FAILED - STATUS "
+                    WS-AUDIT-STATUS " FOR RECORD #" WS-RECORDS-READ
+            END-IF.
+
+       RESYNC-ROSTER-LINE.
+      *A non-"00" status means this physical roster line is longer
+      *than BMIROST's fixed record, so GnuCOBOL's LINE SEQUENTIAL READ
+      *only filled BMI-ROSTER-RECORD with the first chunk of it and
+      *left the rest of the same line unread - every further READ
+      *returns another chunk of that same garbled line (status
+      *still not "00") until the chunk that reaches the line's
+      *terminator comes back "00". Drain those leftover chunks here,
+      *discarding them as part of the one bad line already rejected,
+      *so they are never mistaken for the start of the next roster
+      *record*
+            PERFORM UNTIL WS-ROSTER-STATUS = "00" OR WS-EOF
+                READ BMI-ROSTER-FILE
+                    AT END
+                        SET WS-EOF TO TRUE
+                    NOT AT END
+                        CONTINUE
+                END-READ
+            END-PERFORM.
+
+       DETERMINE-BMI-CATEGORY.
+      *Compare against the CDC weight-status thresholds, adjusted for
+      *the patient's age and sex where the member master has a match*
+            PERFORM SET-AGE-ADJUSTED-THRESHOLDS.
+            IF BMI <= WS-BMI-UNDERWEIGHT-MAX
+                MOVE "Underweight" TO WS-BMI-CATEGORY
+            ELSE
+                IF BMI <= WS-ADJ-NORMAL-MAX
+                    MOVE "Normal"      TO WS-BMI-CATEGORY
+                ELSE
+                    IF BMI <= WS-ADJ-OVERWEIGHT-MAX
+                        MOVE "Overweight" TO WS-BMI-CATEGORY
+                    ELSE
+                        MOVE "Obese" TO WS-BMI-CATEGORY
+                    END-IF
+                END-IF
+            END-IF.
+
+       WRITE-REPORT-FOOTER.
+            IF WS-RECORD-COUNT > 0
+                COMPUTE WS-AVG-BMI ROUNDED =
+                    WS-BMI-TOTAL / WS-RECORD-COUNT
+            END-IF.
+            MOVE WS-AVG-BMI TO WS-AVG-BMI-EDIT.
+            MOVE SPACES TO BMI-REPORT-LINE.
+            STRING "RECORDS PROCESSED: " DELIMITED BY SIZE
+                WS-RECORD-COUNT DELIMITED BY SIZE
+                "   AVERAGE BMI: " DELIMITED BY SIZE
+                WS-AVG-BMI-EDIT DELIMITED BY SIZE
+                "   REJECTED: " DELIMITED BY SIZE
+                WS-REJECT-COUNT DELIMITED BY SIZE
+                INTO BMI-REPORT-LINE.
+            WRITE BMI-REPORT-LINE.
+
+       CLOSE-FILES.
+            CLOSE BMI-ROSTER-FILE.
+            CLOSE BMI-REPORT-FILE.
+            CLOSE BMI-REJECT-FILE.
+            CLOSE BMI-OBESE-FILE.
+            CLOSE BMI-HISTORY-FILE.
+            CLOSE BMI-AUDIT-FILE.
+
+       END PROGRAM BMIBATCH.
