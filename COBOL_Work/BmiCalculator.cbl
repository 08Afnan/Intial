@@ -7,15 +7,146 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BMI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Compliance audit log - see BmiBatch.cbl for why this is a
+      *sequential append file rather than a true indexed file*
+           SELECT BMI-AUDIT-FILE ASSIGN TO "BMIAUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD BMI-AUDIT-FILE.
+           01 BMI-AUDIT-RECORD.
+       COPY BMIAUDIT.
        WORKING-STORAGE SECTION.
       *Numeric attributes for calculation*
            01 HEIGHT_INCHES PIC 999.
            01 WEIGHT PIC 999.
            01 BMI PIC 999V99.
+      *Weight-status category and the shared CDC thresholds it is based on*
+           01 WS-BMI-CATEGORY PIC X(11).
+           01 WS-BMI-THRESHOLDS.
+       COPY BMITHRSH.
+      *Input validation switch and reject reason, so a bad height or
+      *weight is routed to a reject listing instead of abending the
+      *divide in the BMI formula or printing a nonsense result*
+           01 WS-VALID-SW PIC X VALUE 'Y'.
+              88 WS-INPUT-VALID VALUE 'Y'.
+              88 WS-INPUT-INVALID VALUE 'N'.
+           01 WS-REJECT-CODE PIC X(2).
+           01 WS-REJECT-REASON PIC X(46).
+      *Units flag so intake can key metric (cm/kg) or English (in/lb)*
+           01 WS-UNITS-FLAG PIC X VALUE 'E'.
+           01 WS-HEIGHT-CM PIC 999.
+           01 WS-WEIGHT-KG PIC 999.
+      *Numeric-edited copy so the BMI prints with a decimal point in
+      *the console display instead of the raw unedited digits*
+           01 WS-BMI-EDIT PIC ZZ9.99.
+      *Status code and working fields for the compliance audit log*
+           01 WS-AUDIT-STATUS PIC XX.
+           01 WS-AUDIT-TIMESTAMP.
+              05 WS-AUDIT-DATE PIC 9(8).
+              05 WS-AUDIT-TIME PIC 9(6).
+      *As-submitted height/weight for the audit record, captured
+      *unconditionally right after input so an invalid-units or
+      *out-of-range attempt (which never reaches the COMPUTE) is
+      *still audited with its own entered values, not uninitialized
+      *HEIGHT_INCHES/WEIGHT*
+           01 WS-AUDIT-HEIGHT PIC 999 VALUE 0.
+           01 WS-AUDIT-WEIGHT PIC 999 VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM OPEN-AUDIT-LOG.
+      *Ask which units the patient's height/weight were keyed in*
+            DISPLAY "Enter Units - E=Inches/Pounds, M=Centimeters/Kg: ".
+            ACCEPT WS-UNITS-FLAG.
+            IF WS-UNITS-FLAG = 'e'
+                MOVE 'E' TO WS-UNITS-FLAG
+            END-IF.
+            IF WS-UNITS-FLAG = 'm'
+                MOVE 'M' TO WS-UNITS-FLAG
+            END-IF.
+            IF WS-UNITS-FLAG = 'E'
+                PERFORM GET-ENGLISH-INPUT
+                MOVE HEIGHT_INCHES TO WS-AUDIT-HEIGHT
+                MOVE WEIGHT TO WS-AUDIT-WEIGHT
+                PERFORM VALIDATE-HEIGHT-WEIGHT
+            ELSE
+                IF WS-UNITS-FLAG = 'M'
+                    PERFORM GET-METRIC-INPUT
+                    MOVE WS-HEIGHT-CM TO WS-AUDIT-HEIGHT
+                    MOVE WS-WEIGHT-KG TO WS-AUDIT-WEIGHT
+                    PERFORM VALIDATE-AND-CONVERT-METRIC
+                ELSE
+                    SET WS-INPUT-INVALID TO TRUE
+                    MOVE 'U1' TO WS-REJECT-CODE
+                    MOVE 'INVALID UNITS FLAG - MUST BE E OR M'
+                        TO WS-REJECT-REASON
+                END-IF
+            END-IF.
+            IF WS-INPUT-VALID
+      *Calculation of BMI - the validated height/weight ranges can
+      *still produce a result over BMI's 999.99 ceiling (e.g. height
+      *20in/weight 700lb = 1230.25), so guard the COMPUTE itself
+      *instead of trusting VALIDATE-HEIGHT-WEIGHT to have caught it*
+                COMPUTE BMI =
+                    WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES)
+                    ON SIZE ERROR
+                        SET WS-INPUT-INVALID TO TRUE
+                        MOVE 'B1' TO WS-REJECT-CODE
+                        MOVE 'BMI OUT OF RANGE - EXCEEDS MAXIMUM'
+                            TO WS-REJECT-REASON
+                END-COMPUTE
+            END-IF.
+            IF WS-INPUT-VALID
+                PERFORM DETERMINE-BMI-CATEGORY
+                MOVE BMI TO WS-BMI-EDIT
+      *Displaying the calculated BMI with a customized display*
+                DISPLAY "The BMI is:  ", WS-BMI-EDIT, "  Category: ",
+                    WS-BMI-CATEGORY
+            ELSE
+                MOVE 0 TO BMI
+                PERFORM DISPLAY-REJECT
+            END-IF.
+            PERFORM WRITE-AUDIT-RECORD.
+            PERFORM CLOSE-AUDIT-LOG.
+            STOP RUN.
+
+       OPEN-AUDIT-LOG.
+      *Create the audit log the first time it is run, then open it
+      *for append so every run adds to the same compliance trail*
+            OPEN EXTEND BMI-AUDIT-FILE.
+            IF WS-AUDIT-STATUS NOT = "00"
+                OPEN OUTPUT BMI-AUDIT-FILE
+                CLOSE BMI-AUDIT-FILE
+                OPEN EXTEND BMI-AUDIT-FILE
+            END-IF.
+
+       WRITE-AUDIT-RECORD.
+      *One audit record per calculation attempt, valid or rejected,
+      *for compliance traceability*
+            ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-AUDIT-TIME FROM TIME.
+            MOVE SPACES TO BMI-AUDIT-RECORD.
+            ACCEPT AU-USER-ID FROM ENVIRONMENT "USER".
+            MOVE "INTERACT" TO AU-JOB-ID.
+            MOVE WS-AUDIT-TIMESTAMP TO AU-TIMESTAMP.
+            MOVE SPACES TO AU-PATIENT-ID.
+            MOVE WS-AUDIT-HEIGHT TO AU-HEIGHT.
+            MOVE WS-AUDIT-WEIGHT TO AU-WEIGHT.
+            MOVE BMI TO AU-BMI.
+            WRITE BMI-AUDIT-RECORD.
+            IF WS-AUDIT-STATUS NOT = "00"
+                DISPLAY "WARNING: AUDIT WRITE FAILED - STATUS "
+                    WS-AUDIT-STATUS
+            END-IF.
+
+       CLOSE-AUDIT-LOG.
+            CLOSE BMI-AUDIT-FILE.
+
+       GET-ENGLISH-INPUT.
       *To Promt user to enter their height*
             DISPLAY "Please Enter your Height(In inches): ".
       *Accepting and recording the value given by user*
@@ -24,9 +155,73 @@
             DISPLAY "Please Enter Your Weight(In Pounds): ".
       *Accepting and recording the value given by user*
             ACCEPT WEIGHT.
-      *Calculation of BMI *
-            COMPUTE BMI = WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES)
-      *Displaying the calculated BMI with a customized display*
-            DISPLAY "The BMI is:  ", BMI, "%"
-            STOP RUN.
+
+       GET-METRIC-INPUT.
+            DISPLAY "Please Enter your Height(In centimeters): ".
+            ACCEPT WS-HEIGHT-CM.
+            DISPLAY "Please Enter Your Weight(In kilograms): ".
+            ACCEPT WS-WEIGHT-KG.
+
+       VALIDATE-AND-CONVERT-METRIC.
+      *Guard the metric entry itself before converting - otherwise a
+      *wildly out-of-range kg/cm value can overflow WEIGHT/HEIGHT_INCHES
+      *PIC 999 on conversion, truncate to a plausible-looking number,
+      *and slip past VALIDATE-HEIGHT-WEIGHT undetected*
+            IF WS-HEIGHT-CM < 50 OR WS-HEIGHT-CM > 244
+                SET WS-INPUT-INVALID TO TRUE
+                MOVE 'M1' TO WS-REJECT-CODE
+                MOVE 'METRIC HEIGHT OUT OF RANGE - MUST BE 50-244 CM'
+                    TO WS-REJECT-REASON
+            ELSE
+                IF WS-WEIGHT-KG < 1 OR WS-WEIGHT-KG > 317
+                    SET WS-INPUT-INVALID TO TRUE
+                    MOVE 'M2' TO WS-REJECT-CODE
+                    MOVE 'METRIC WEIGHT OUT OF RANGE - MUST BE 1-317 KG'
+                        TO WS-REJECT-REASON
+                ELSE
+      *Convert metric entry to inches/pounds before the usual formula*
+                    COMPUTE HEIGHT_INCHES ROUNDED = WS-HEIGHT-CM / 2.54
+                    COMPUTE WEIGHT ROUNDED = WS-WEIGHT-KG * 2.20462
+                    PERFORM VALIDATE-HEIGHT-WEIGHT
+                END-IF
+            END-IF.
+
+       VALIDATE-HEIGHT-WEIGHT.
+      *Guard the divide in the BMI formula and reject nonsense input*
+            IF HEIGHT_INCHES < 20 OR HEIGHT_INCHES > 96
+                SET WS-INPUT-INVALID TO TRUE
+                MOVE 'H1' TO WS-REJECT-CODE
+                MOVE 'HEIGHT OUT OF RANGE - MUST BE 20-96 INCHES'
+                    TO WS-REJECT-REASON
+            ELSE
+                IF WEIGHT < 1 OR WEIGHT > 700
+                    SET WS-INPUT-INVALID TO TRUE
+                    MOVE 'W1' TO WS-REJECT-CODE
+                    MOVE 'WEIGHT OUT OF RANGE - MUST BE 1-700 POUNDS'
+                        TO WS-REJECT-REASON
+                ELSE
+                    SET WS-INPUT-VALID TO TRUE
+                END-IF
+            END-IF.
+
+       DISPLAY-REJECT.
+            DISPLAY "REJECTED - REASON CODE: ", WS-REJECT-CODE,
+                " - ", WS-REJECT-REASON.
+
+       DETERMINE-BMI-CATEGORY.
+      *Compare against the standard CDC weight-status thresholds*
+            IF BMI <= WS-BMI-UNDERWEIGHT-MAX
+                MOVE "Underweight" TO WS-BMI-CATEGORY
+            ELSE
+                IF BMI <= WS-BMI-NORMAL-MAX
+                    MOVE "Normal"      TO WS-BMI-CATEGORY
+                ELSE
+                    IF BMI <= WS-BMI-OVERWEIGHT-MAX
+                        MOVE "Overweight" TO WS-BMI-CATEGORY
+                    ELSE
+                        MOVE "Obese" TO WS-BMI-CATEGORY
+                    END-IF
+                END-IF
+            END-IF.
+
        END PROGRAM BMI.
